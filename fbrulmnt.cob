@@ -0,0 +1,367 @@
+000100*****************************************************************
+000200*  MODIFICATION HISTORY                                        *
+000300*  DATE       INIT  DESCRIPTION                                *
+000400*  ---------- ----  ---------------------------------------    *
+000500*  2026-08-09  MJR  ORIGINAL VERSION.  CONSOLE UTILITY FOR      *
+000600*                   MAINTAINING THE FBRULES DIVISOR/LABEL       *
+000700*                   RULES WITHOUT A RECOMPILE OF FIZZBUZZ.      *
+000800*  2026-08-09  MJR  WIDENED THE LABEL FIELD TO MATCH FIZZBUZZ'S *
+000900*                   WIDER FB-TAB-LABEL, SO A LONGER LABEL SET   *
+001000*                   UP HERE ISN'T TRUNCATED AT RUN TIME.        *
+001100*  2026-08-09  MJR  ADD AND CHANGE NOW ALSO REJECT A LABEL       *
+001200*                   CONTAINING A COMMA, SINCE THE FBCSV EXTRACT  *
+001300*                   FIZZBUZZ BUILDS FROM FBRULES IS COMMA-        *
+001400*                   DELIMITED AND CANNOT TOLERATE ONE EMBEDDED   *
+001500*                   IN THE LABEL ITSELF.                          *
+001600*****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.    FBRULMNT.
+001900 AUTHOR.        M J REED.
+002000 INSTALLATION.  DATA CENTER OPERATIONS.
+002100 DATE-WRITTEN.  2026-08-09.
+002200 DATE-COMPILED.
+002300*****************************************************************
+002400*  OPERATOR CONSOLE UTILITY TO LIST, ADD, CHANGE AND DELETE     *
+002500*  ENTRIES IN THE FBRULES DATASET - THE DIVISOR/LABEL RULE      *
+002600*  TABLE READ BY FIZZBUZZ AT THE START OF EACH RUN.  LETS THE   *
+002700*  OPERATOR ADD OR RETIRE A LABEL TIER WITHOUT A RECOMPILE.     *
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM-370.
+003200 OBJECT-COMPUTER.  IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT FB-RULES-FILE ASSIGN TO "FBRULES"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS FB-RULES-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  FB-RULES-FILE.
+004200 COPY FBRULE.
+004300
+004400 WORKING-STORAGE SECTION.
+004500*****************************************************************
+004600*  FILE STATUS FIELDS                                          *
+004700*****************************************************************
+004800 01  FB-FILE-STATUSES.
+004900     05  FB-RULES-STATUS         PIC X(02).
+005000
+005100*****************************************************************
+005200*  SWITCHES                                                     *
+005300*****************************************************************
+005400 01  FB-SWITCHES.
+005500     05  FB-EOF-RULES-SW         PIC X(01)   VALUE "N".
+005600         88  FB-EOF-RULES                    VALUE "Y".
+005700     05  FB-DONE-SW              PIC X(01)   VALUE "N".
+005800         88  FB-DONE                         VALUE "Y".
+005900     05  FB-FOUND-SW             PIC X(01)   VALUE "N".
+006000         88  FB-FOUND                        VALUE "Y".
+006100
+006200*****************************************************************
+006300*  DIVISOR / LABEL RULE TABLE - LOADED FROM, AND REWRITTEN TO,  *
+006400*  THE FBRULES DATASET.                                         *
+006500*****************************************************************
+006600 01  FB-RULE-TABLE.
+006700     05  FB-RULE-ENTRY OCCURS 50 TIMES.
+006800         10  FB-TAB-DIVISOR      PIC 9(09)   COMP-3.
+006900         10  FB-TAB-LABEL        PIC X(15).
+007000
+007100*****************************************************************
+007200*  WORKING FIELDS                                                *
+007300*****************************************************************
+007400 77  FB-RULE-IDX          PIC 9(04) COMP   VALUE ZERO.
+007500 77  FB-RULE-COUNT        PIC 9(04) COMP   VALUE ZERO.
+007600 77  FB-MAX-RULES         PIC 9(04) COMP   VALUE 50.
+007700 77  FB-MNT-CHOICE        PIC X(01).
+007800 77  FB-MNT-DIVISOR       PIC 9(09).
+007900 77  FB-MNT-LABEL         PIC X(15).
+008000 77  FB-MNT-TARGET        PIC 9(04) COMP.
+008100 77  FB-COMMA-COUNT       PIC 9(04) COMP   VALUE ZERO.
+008200
+008300 PROCEDURE DIVISION.
+008400*****************************************************************
+008500*  0000-MAINLINE                                                *
+008600*****************************************************************
+008700 0000-MAINLINE.
+008800     PERFORM 1000-LOAD-RULES THRU 1000-EXIT.
+008900     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+009000         UNTIL FB-DONE.
+009100     PERFORM 9000-SAVE-RULES THRU 9000-EXIT.
+009200     STOP RUN.
+009300
+009400*****************************************************************
+009500*  1000-LOAD-RULES - READ THE CURRENT DIVISOR/LABEL PAIRS FROM  *
+009600*  FBRULES INTO FB-RULE-TABLE.  A MISSING OR EMPTY FBRULES      *
+009700*  SIMPLY STARTS THE OPERATOR OFF WITH AN EMPTY TABLE.          *
+009800*****************************************************************
+009900 1000-LOAD-RULES.
+010000     MOVE ZERO TO FB-RULE-COUNT.
+010100     MOVE "N"  TO FB-EOF-RULES-SW.
+010200     OPEN INPUT FB-RULES-FILE.
+010300     IF FB-RULES-STATUS NOT = "00"
+010400         DISPLAY "FBRULMNT: FBRULES NOT FOUND - STARTING WITH "
+010500             "AN EMPTY TABLE"
+010600     ELSE
+010700         READ FB-RULES-FILE
+010800             AT END MOVE "Y" TO FB-EOF-RULES-SW
+010900         END-READ
+011000         PERFORM 1010-LOAD-ONE-RULE THRU 1010-EXIT
+011100             UNTIL FB-EOF-RULES
+011200         CLOSE FB-RULES-FILE
+011300     END-IF.
+011400     DISPLAY "FBRULMNT: " FB-RULE-COUNT " RULE(S) LOADED".
+011500 1000-EXIT.
+011600     EXIT.
+011700
+011800 1010-LOAD-ONE-RULE.
+011900     IF FB-RULE-COUNT LESS THAN FB-MAX-RULES
+012000         ADD 1 TO FB-RULE-COUNT
+012100         MOVE FB-RULE-DIVISOR
+012200             TO FB-TAB-DIVISOR (FB-RULE-COUNT)
+012300         MOVE FB-RULE-LABEL
+012400             TO FB-TAB-LABEL (FB-RULE-COUNT)
+012500     ELSE
+012600         DISPLAY "FBRULMNT: FBRULES HAS MORE THAN "
+012700             FB-MAX-RULES
+012800             " ENTRIES - EXTRA RULES IGNORED"
+012900     END-IF.
+013000     READ FB-RULES-FILE
+013100         AT END MOVE "Y" TO FB-EOF-RULES-SW
+013200     END-READ.
+013300 1010-EXIT.
+013400     EXIT.
+013500
+013600*****************************************************************
+013700*  2000-MENU-LOOP - DISPLAY THE MENU AND DISPATCH ONE OPERATOR  *
+013800*  SELECTION.                                                    *
+013900*****************************************************************
+014000 2000-MENU-LOOP.
+014100     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+014200     ACCEPT FB-MNT-CHOICE.
+014300     EVALUATE FB-MNT-CHOICE
+014400         WHEN "L"
+014500         WHEN "l"
+014600             PERFORM 3000-LIST-RULES THRU 3000-EXIT
+014700         WHEN "A"
+014800         WHEN "a"
+014900             PERFORM 4000-ADD-RULE THRU 4000-EXIT
+015000         WHEN "C"
+015100         WHEN "c"
+015200             PERFORM 5000-CHANGE-RULE THRU 5000-EXIT
+015300         WHEN "D"
+015400         WHEN "d"
+015500             PERFORM 6000-DELETE-RULE THRU 6000-EXIT
+015600         WHEN "X"
+015700         WHEN "x"
+015800             SET FB-DONE TO TRUE
+015900         WHEN OTHER
+016000             DISPLAY "FBRULMNT: INVALID SELECTION - "
+016100                 FB-MNT-CHOICE
+016200     END-EVALUATE.
+016300 2000-EXIT.
+016400     EXIT.
+016500
+016600 2100-DISPLAY-MENU.
+016700     DISPLAY " ".
+016800     DISPLAY "----------------------------------------".
+016900     DISPLAY "FBRULMNT - FIZZBUZZ RULE MAINTENANCE".
+017000     DISPLAY "  L - LIST THE CURRENT RULES".
+017100     DISPLAY "  A - ADD A RULE".
+017200     DISPLAY "  C - CHANGE A RULE".
+017300     DISPLAY "  D - DELETE A RULE".
+017400     DISPLAY "  X - SAVE AND EXIT".
+017500     DISPLAY "----------------------------------------".
+017600     DISPLAY "SELECTION? ".
+017700 2100-EXIT.
+017800     EXIT.
+017900
+018000*****************************************************************
+018100*  3000-LIST-RULES - DISPLAY EVERY RULE CURRENTLY IN THE TABLE. *
+018200*****************************************************************
+018300 3000-LIST-RULES.
+018400     IF FB-RULE-COUNT = ZERO
+018500         DISPLAY "FBRULMNT: THE RULE TABLE IS EMPTY"
+018600     ELSE
+018700         PERFORM 3010-LIST-ONE-RULE THRU 3010-EXIT
+018800             VARYING FB-RULE-IDX FROM 1 BY 1
+018900             UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT
+019000     END-IF.
+019100 3000-EXIT.
+019200     EXIT.
+019300
+019400 3010-LIST-ONE-RULE.
+019500     DISPLAY "  " FB-RULE-IDX ") DIVISOR "
+019600         FB-TAB-DIVISOR (FB-RULE-IDX)
+019700         "  LABEL " FB-TAB-LABEL (FB-RULE-IDX).
+019800 3010-EXIT.
+019900     EXIT.
+020000
+020100*****************************************************************
+020200*  4000-ADD-RULE - PROMPT FOR A NEW DIVISOR/LABEL PAIR, VALIDATE*
+020300*  IT, AND APPEND IT TO THE TABLE.                               *
+020400*****************************************************************
+020500 4000-ADD-RULE.
+020600     IF FB-RULE-COUNT NOT LESS THAN FB-MAX-RULES
+020700         DISPLAY "FBRULMNT: THE RULE TABLE IS FULL - "
+020800             "DELETE A RULE BEFORE ADDING ANOTHER"
+020900         GO TO 4000-EXIT
+021000     END-IF.
+021100     DISPLAY "ENTER THE DIVISOR (1-999999999): ".
+021200     ACCEPT FB-MNT-DIVISOR.
+021300     IF FB-MNT-DIVISOR NOT GREATER THAN ZERO
+021400         DISPLAY "FBRULMNT: REJECTED - THE DIVISOR MUST "
+021500         "BE POSITIVE"
+021600         GO TO 4000-EXIT
+021700     END-IF.
+021800     DISPLAY "ENTER THE LABEL (UP TO 15 CHARACTERS): ".
+021900     ACCEPT FB-MNT-LABEL.
+022000     IF FB-MNT-LABEL = SPACES
+022100         DISPLAY "FBRULMNT: REJECTED - THE LABEL MAY NOT BE BLANK"
+022200         GO TO 4000-EXIT
+022300     END-IF.
+022400     MOVE ZERO TO FB-COMMA-COUNT.
+022500     INSPECT FB-MNT-LABEL TALLYING FB-COMMA-COUNT FOR ALL ",".
+022600     IF FB-COMMA-COUNT GREATER THAN ZERO
+022700         DISPLAY "FBRULMNT: REJECTED - THE LABEL MAY NOT CONTAIN "
+022800             "A COMMA"
+022900         GO TO 4000-EXIT
+023000     END-IF.
+023100     MOVE "N" TO FB-FOUND-SW.
+023200     PERFORM 4010-CHECK-DUP-DIVISOR THRU 4010-EXIT
+023300         VARYING FB-RULE-IDX FROM 1 BY 1
+023400         UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT.
+023500     IF FB-FOUND
+023600         DISPLAY "FBRULMNT: REJECTED - DIVISOR "
+023700             FB-MNT-DIVISOR " ALREADY HAS A RULE"
+023800         GO TO 4000-EXIT
+023900     END-IF.
+024000     ADD 1 TO FB-RULE-COUNT.
+024100     MOVE FB-MNT-DIVISOR TO FB-TAB-DIVISOR (FB-RULE-COUNT).
+024200     MOVE FB-MNT-LABEL   TO FB-TAB-LABEL (FB-RULE-COUNT).
+024300     DISPLAY "FBRULMNT: RULE ADDED".
+024400 4000-EXIT.
+024500     EXIT.
+024600
+024700 4010-CHECK-DUP-DIVISOR.
+024800     IF FB-TAB-DIVISOR (FB-RULE-IDX) = FB-MNT-DIVISOR
+024900         SET FB-FOUND TO TRUE
+025000     END-IF.
+025100 4010-EXIT.
+025200     EXIT.
+025300
+025400*****************************************************************
+025500*  5000-CHANGE-RULE - CHANGE THE DIVISOR AND LABEL OF AN         *
+025600*  EXISTING RULE, IDENTIFIED BY ITS LIST POSITION.               *
+025700*****************************************************************
+025800 5000-CHANGE-RULE.
+025900     IF FB-RULE-COUNT = ZERO
+026000         DISPLAY "FBRULMNT: THE RULE TABLE IS EMPTY"
+026100         GO TO 5000-EXIT
+026200     END-IF.
+026300     PERFORM 3000-LIST-RULES THRU 3000-EXIT.
+026400     DISPLAY "ENTER THE NUMBER OF THE RULE TO CHANGE: ".
+026500     ACCEPT FB-MNT-TARGET.
+026600     IF FB-MNT-TARGET NOT GREATER THAN ZERO
+026700             OR FB-MNT-TARGET GREATER THAN FB-RULE-COUNT
+026800         DISPLAY "FBRULMNT: REJECTED - NO SUCH RULE NUMBER"
+026900         GO TO 5000-EXIT
+027000     END-IF.
+027100     DISPLAY "ENTER THE NEW DIVISOR (1-999999999): ".
+027200     ACCEPT FB-MNT-DIVISOR.
+027300     IF FB-MNT-DIVISOR NOT GREATER THAN ZERO
+027400         DISPLAY "FBRULMNT: REJECTED - THE DIVISOR MUST "
+027500         "BE POSITIVE"
+027600         GO TO 5000-EXIT
+027700     END-IF.
+027800     DISPLAY "ENTER THE NEW LABEL (UP TO 15 CHARACTERS): ".
+027900     ACCEPT FB-MNT-LABEL.
+028000     IF FB-MNT-LABEL = SPACES
+028100         DISPLAY "FBRULMNT: REJECTED - THE LABEL MAY NOT BE BLANK"
+028200         GO TO 5000-EXIT
+028300     END-IF.
+028400     MOVE ZERO TO FB-COMMA-COUNT.
+028500     INSPECT FB-MNT-LABEL TALLYING FB-COMMA-COUNT FOR ALL ",".
+028600     IF FB-COMMA-COUNT GREATER THAN ZERO
+028700         DISPLAY "FBRULMNT: REJECTED - THE LABEL MAY NOT CONTAIN "
+028800             "A COMMA"
+028900         GO TO 5000-EXIT
+029000     END-IF.
+029100     MOVE "N" TO FB-FOUND-SW.
+029200     PERFORM 5010-CHECK-DUP-DIVISOR THRU 5010-EXIT
+029300         VARYING FB-RULE-IDX FROM 1 BY 1
+029400         UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT.
+029500     IF FB-FOUND
+029600         DISPLAY "FBRULMNT: REJECTED - DIVISOR "
+029700             FB-MNT-DIVISOR " ALREADY HAS A RULE"
+029800         GO TO 5000-EXIT
+029900     END-IF.
+030000     MOVE FB-MNT-DIVISOR TO FB-TAB-DIVISOR (FB-MNT-TARGET).
+030100     MOVE FB-MNT-LABEL   TO FB-TAB-LABEL (FB-MNT-TARGET).
+030200     DISPLAY "FBRULMNT: RULE CHANGED".
+030300 5000-EXIT.
+030400     EXIT.
+030500
+030600 5010-CHECK-DUP-DIVISOR.
+030700     IF FB-RULE-IDX NOT = FB-MNT-TARGET
+030800             AND FB-TAB-DIVISOR (FB-RULE-IDX) = FB-MNT-DIVISOR
+030900         SET FB-FOUND TO TRUE
+031000     END-IF.
+031100 5010-EXIT.
+031200     EXIT.
+031300
+031400*****************************************************************
+031500*  6000-DELETE-RULE - REMOVE AN EXISTING RULE, IDENTIFIED BY ITS *
+031600*  LIST POSITION, CLOSING THE GAP IN THE TABLE.                  *
+031700*****************************************************************
+031800 6000-DELETE-RULE.
+031900     IF FB-RULE-COUNT = ZERO
+032000         DISPLAY "FBRULMNT: THE RULE TABLE IS EMPTY"
+032100         GO TO 6000-EXIT
+032200     END-IF.
+032300     PERFORM 3000-LIST-RULES THRU 3000-EXIT.
+032400     DISPLAY "ENTER THE NUMBER OF THE RULE TO DELETE: ".
+032500     ACCEPT FB-MNT-TARGET.
+032600     IF FB-MNT-TARGET NOT GREATER THAN ZERO
+032700             OR FB-MNT-TARGET GREATER THAN FB-RULE-COUNT
+032800         DISPLAY "FBRULMNT: REJECTED - NO SUCH RULE NUMBER"
+032900         GO TO 6000-EXIT
+033000     END-IF.
+033100     PERFORM 6010-SHIFT-ONE-RULE THRU 6010-EXIT
+033200         VARYING FB-RULE-IDX FROM FB-MNT-TARGET BY 1
+033300         UNTIL FB-RULE-IDX NOT LESS THAN FB-RULE-COUNT.
+033400     SUBTRACT 1 FROM FB-RULE-COUNT.
+033500     DISPLAY "FBRULMNT: RULE DELETED".
+033600 6000-EXIT.
+033700     EXIT.
+033800
+033900 6010-SHIFT-ONE-RULE.
+034000     MOVE FB-TAB-DIVISOR (FB-RULE-IDX + 1)
+034100         TO FB-TAB-DIVISOR (FB-RULE-IDX).
+034200     MOVE FB-TAB-LABEL (FB-RULE-IDX + 1)
+034300         TO FB-TAB-LABEL (FB-RULE-IDX).
+034400 6010-EXIT.
+034500     EXIT.
+034600
+034700*****************************************************************
+034800*  9000-SAVE-RULES - REWRITE FBRULES FROM THE CURRENT TABLE.    *
+034900*****************************************************************
+035000 9000-SAVE-RULES.
+035100     OPEN OUTPUT FB-RULES-FILE.
+035200     PERFORM 9010-WRITE-ONE-RULE THRU 9010-EXIT
+035300         VARYING FB-RULE-IDX FROM 1 BY 1
+035400         UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT.
+035500     CLOSE FB-RULES-FILE.
+035600     DISPLAY "FBRULMNT: " FB-RULE-COUNT
+035700         " RULE(S) SAVED TO FBRULES".
+035800 9000-EXIT.
+035900     EXIT.
+036000
+036100 9010-WRITE-ONE-RULE.
+036200     MOVE SPACES TO FB-RULE-RECORD.
+036300     MOVE FB-TAB-DIVISOR (FB-RULE-IDX) TO FB-RULE-DIVISOR.
+036400     MOVE FB-TAB-LABEL (FB-RULE-IDX)   TO FB-RULE-LABEL.
+036500     WRITE FB-RULE-RECORD.
+036600 9010-EXIT.
+036700     EXIT.
