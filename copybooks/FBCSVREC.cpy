@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*  FBCSVREC.CPY                                                 *
+000300*  COMMA-DELIMITED EXTRACT RECORD WRITTEN TO THE FBCSV DATASET  *
+000400*  FOR SPREADSHEET PICKUP - ONE RECORD PER ITERATION.  THE      *
+000500*  LABEL IS WIDE ENOUGH TO HOLD SEVERAL CONCATENATED RULE       *
+000600*  TIERS (E.G. "FIZZBUZZBAM") WITHOUT TRUNCATION.               *
+000700*****************************************************************
+000800 01  FB-CSV-RECORD.
+000900     05  FB-CSV-ITERATION         PIC 9(09).
+001000     05  FB-CSV-COMMA-1           PIC X(01).
+001100     05  FB-CSV-LABEL             PIC X(80).
+001200     05  FILLER                   PIC X(10).
