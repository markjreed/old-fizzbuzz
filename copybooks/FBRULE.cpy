@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*  FBRULE.CPY                                                   *
+000300*  ONE DIVISOR/LABEL RULE READ FROM THE FBRULES DATASET.  THE   *
+000400*  FULL SET OF RULES (ANY NUMBER OF TIERS) IS LOADED INTO       *
+000500*  FB-RULE-TABLE AT THE START OF EACH RUN.                      *
+000600*****************************************************************
+000700 01  FB-RULE-RECORD.
+000800     05  FB-RULE-DIVISOR         PIC 9(09).
+000900     05  FB-RULE-LABEL           PIC X(15).
+001000     05  FILLER                  PIC X(56).
