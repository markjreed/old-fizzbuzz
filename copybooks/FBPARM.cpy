@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*  FBPARM.CPY                                                   *
+000300*  RUN-CONTROL PARAMETER RECORD FOR THE FIZZBUZZ SUITE.         *
+000400*  ONE RECORD READ FROM THE FBPARM DATASET AT THE START OF      *
+000500*  EACH RUN.  REPLACES THE OLD HARD-CODED UPPER BOUND OF 100.   *
+000600*****************************************************************
+000700 01  FB-PARM-RECORD.
+000800     05  FB-PARM-UPPER-BOUND     PIC 9(09).
+000900     05  FB-PARM-CKPT-INTERVAL   PIC 9(09).
+001000     05  FILLER                  PIC X(62).
