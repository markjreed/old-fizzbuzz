@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  FBCKPT.CPY                                                   *
+000300*  RESTART CHECKPOINT RECORD - HOLDS THE LAST ITERATION FULLY   *
+000400*  COMPLETED BY A FIZZBUZZ RUN, AND THE CONTROL TOTALS ACCUMU-  *
+000500*  LATED THROUGH THAT ITERATION, SO A RESTARTED RUN'S SUMMARY   *
+000600*  AND AUDIT RECORD STILL COVER THE WHOLE JOB.  OVERWRITTEN     *
+000700*  PERIODICALLY DURING A RUN SO A LONG JOB CAN BE RESTARTED     *
+000800*  WITHOUT REPROCESSING FROM THE BEGINNING, AND CLEARED WHEN    *
+000900*  THE JOB COMPLETES THE FULL RANGE.                            *
+001000*****************************************************************
+001100 01  FB-CKPT-RECORD.
+001200     05  FB-CKPT-LAST-ITERATION  PIC 9(09).
+001300     05  FB-CKPT-CNT-FIZZ        PIC 9(09).
+001400     05  FB-CKPT-CNT-BUZZ        PIC 9(09).
+001500     05  FB-CKPT-CNT-FIZZBUZZ    PIC 9(09).
+001600     05  FB-CKPT-CNT-OTHER       PIC 9(09).
+001700     05  FB-CKPT-CNT-NUMBER      PIC 9(09).
+001800     05  FILLER                  PIC X(26).
