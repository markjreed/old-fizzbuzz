@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*  FBAUDIT.CPY                                                  *
+000300*  ONE AUDIT RECORD APPENDED TO THE FBAUDIT DATASET FOR EVERY   *
+000400*  FIZZBUZZ EXECUTION - RUN DATE/TIME, THE PARAMETERS USED, AND *
+000500*  THE END-OF-JOB SUMMARY COUNTS.  GIVES A DURABLE RUN HISTORY  *
+000600*  INDEPENDENT OF SYSOUT RETENTION.                             *
+000700*****************************************************************
+000800 01  FB-AUDIT-RECORD.
+000900     05  FB-AUD-RUN-DATE         PIC 9(08).
+001000     05  FB-AUD-RUN-TIME         PIC 9(08).
+001100     05  FB-AUD-UPPER-BOUND      PIC 9(09).
+001200     05  FB-AUD-RULE-COUNT       PIC 9(04).
+001300     05  FB-AUD-DIVISOR-LIST     PIC X(500).
+001400*        SIZED FOR THE FULL RULE TABLE - UP TO 50 ENTRIES OF UP
+001500*        TO NINE DIGITS EACH, COMMA-SEPARATED.
+001600     05  FB-AUD-CNT-FIZZ         PIC 9(09).
+001700     05  FB-AUD-CNT-BUZZ         PIC 9(09).
+001800     05  FB-AUD-CNT-FIZZBUZZ     PIC 9(09).
+001900     05  FB-AUD-CNT-OTHER        PIC 9(09).
+002000     05  FB-AUD-CNT-NUMBER       PIC 9(09).
+002100     05  FILLER                  PIC X(06).
