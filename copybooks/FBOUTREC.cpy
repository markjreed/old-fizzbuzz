@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*  FBOUTREC.CPY                                                 *
+000300*  FIXED-LENGTH REPORT RECORD WRITTEN TO THE FBOUT DATASET,     *
+000400*  ONE PER ITERATION OF THE FIZZBUZZ LOOP, SO DOWNSTREAM STEPS  *
+000500*  CAN CONSUME THE RESULTS INSTEAD OF SCRAPING SYSOUT.  THE     *
+000600*  LABEL IS WIDE ENOUGH TO HOLD SEVERAL CONCATENATED RULE       *
+000700*  TIERS (E.G. "FIZZBUZZBAM") WITHOUT TRUNCATION.               *
+000800*****************************************************************
+000900 01  FB-OUT-RECORD.
+001000     05  FB-OUT-ITERATION        PIC 9(09).
+001100     05  FB-OUT-SEPARATOR        PIC X(01).
+001200     05  FB-OUT-LABEL            PIC X(80).
+001300     05  FILLER                  PIC X(10).
