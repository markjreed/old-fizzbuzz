@@ -1,30 +1,698 @@
-      * COBOL
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID.    FizzBuzz.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01  i                   PIC 999.
-        01  q                   PIC 99.
-        01  r                   PIC 99.
-        PROCEDURE DIVISION.
-        BEGIN.
-        PERFORM VARYING i FROM 1 BY 1
-          UNTIL i GREATER THAN 100
-            DIVIDE i BY 15 GIVING q REMAINDER r
-            IF r = 0
-              DISPLAY "FizzBuzz"
-            ELSE
-              DIVIDE i BY 3 GIVING q REMAINDER r
-              IF r = 0
-                DISPLAY "Fizz"
-              ELSE
-                DIVIDE i BY 5 GIVING q REMAINDER r
-                IF r = 0
-                  DISPLAY "Buzz"
-                ELSE
-                  DISPLAY i
-                END-IF
-              END-IF
-            END-IF
-        END-PERFORM
-        STOP RUN.
+000100*****************************************************************
+000200*  MODIFICATION HISTORY                                        *
+000300*  DATE       INIT  DESCRIPTION                                *
+000400*  ---------- ----  ---------------------------------------    *
+000500*  1978-04-11  RJH  ORIGINAL FIZZBUZZ CODED FOR THE OPERATOR   *
+000600*                   TRAINING CLASS.                            *
+000700*  2026-08-09  MJR  RANGE NOW DRIVEN BY THE FBPARM CONTROL     *
+000800*                   DATASET INSTEAD OF A HARD-CODED UPPER      *
+000900*                   BOUND OF 100.  RESTRUCTURED INTO NUMBERED  *
+001000*                   PARAGRAPHS PER SHOP STANDARDS.  RESULTS    *
+001100*                   ARE NOW ALSO WRITTEN TO THE FBOUT REPORT   *
+001200*                   DATASET, NOT JUST DISPLAYED.  ADDED AN     *
+001300*                   END-OF-JOB CONTROL TOTAL SUMMARY.  WIDENED *
+001400*                   THE LOOP AND COUNTER FIELDS TO PIC 9(09)   *
+001500*                   COMP-3 SO LARGE-RANGE RUNS NO LONGER       *
+001600*                   TRUNCATE OR ABEND.  ADDED A RESTART        *
+001700*                   CHECKPOINT SO A LONG RUN CAN RESUME        *
+001800*                   WITHOUT REPROCESSING FROM THE START.       *
+001900*                   DIVISOR/LABEL RULES ARE NOW TABLE-DRIVEN,  *
+002000*                   LOADED FROM FBRULES, SO MORE TIERS CAN BE  *
+002100*                   ADDED WITHOUT A RECOMPILE.  ADDED           *
+002200*                   VALIDATION OF THE UPPER BOUND AND THE      *
+002300*                   DIVISOR RULES BEFORE THE MAIN LOOP RUNS.   *
+002400*                   ADDED A CSV EXPORT FOR SPREADSHEET PICKUP. *
+002500*                   ADDED A PER-RUN AUDIT RECORD.               *
+002600*  2026-08-09  MJR  FIXED: A COMPLETED RUN NO LONGER LEAVES A   *
+002700*                   STALE FBCKPT BEHIND, SO THE NEXT RUN NO     *
+002800*                   LONGER MISTAKES A FINISHED JOB FOR AN       *
+002900*                   INTERRUPTED ONE.  THE CHECKPOINT NOW ALSO   *
+003000*                   CARRIES THE CONTROL TOTALS SO A RESTARTED   *
+003100*                   RUN'S SUMMARY AND AUDIT RECORD STILL COVER  *
+003200*                   THE WHOLE JOB.  WIDENED THE AUDIT RECORD'S  *
+003300*                   DIVISOR LIST SO A DIVISOR OVER 999 IS NO    *
+003400*                   LONGER TRUNCATED.                            *
+003500*  2026-08-09  MJR  A RESTART NO LONGER DUPLICATES FBOUT/FBCSV   *
+003600*                   ROWS BETWEEN THE LAST CHECKPOINT AND THE     *
+003700*                   ABEND POINT - THOSE DATASETS ARE NOW TRIMMED *
+003800*                   BACK TO THE CHECKPOINTED ITERATION BEFORE    *
+003900*                   RESUMING.  WIDENED THE LABEL FIELDS SO A     *
+004000*                   THIRD (OR LATER) RULE TIER NO LONGER         *
+004100*                   TRUNCATES THE COMBINED LABEL, AND GUARDED    *
+004200*                   THE LABEL CONCATENATION WITH ON OVERFLOW.    *
+004300*  2026-08-09  MJR  THE SUMMARY AND AUDIT RECORD NOW CLASSIFY     *
+004400*                   EACH ITERATION BY THE MATCHING RULE'S TABLE   *
+004500*                   POSITION INSTEAD OF THE LITERAL LABEL TEXT,   *
+004600*                   SO RENAMING A TIER THROUGH FBRULMNT NO LONGER *
+004700*                   MISCOUNTS IT.  A RULE LABEL CONTAINING A      *
+004800*                   COMMA IS NOW REJECTED, SINCE IT WOULD ADD AN  *
+004900*                   EXTRA FIELD TO THE FBCSV EXTRACT.             *
+005000*****************************************************************
+005100 IDENTIFICATION DIVISION.
+005200 PROGRAM-ID.    FIZZBUZZ.
+005300 AUTHOR.        M J REED.
+005400 INSTALLATION.  DATA CENTER OPERATIONS.
+005500 DATE-WRITTEN.  1978-04-11.
+005600 DATE-COMPILED.
+005700*****************************************************************
+005800*  PRINTS "FIZZ", "BUZZ", "FIZZBUZZ" OR THE ITERATION NUMBER   *
+005900*  FOR EACH VALUE FROM 1 THROUGH A PARAMETER-SUPPLIED UPPER    *
+006000*  BOUND READ FROM THE FBPARM DATASET.  RESULTS ARE DISPLAYED  *
+006100*  TO THE CONSOLE AND WRITTEN TO THE FBOUT REPORT DATASET.     *
+006200*****************************************************************
+006300 ENVIRONMENT DIVISION.
+006400 CONFIGURATION SECTION.
+006500 SOURCE-COMPUTER.  IBM-370.
+006600 OBJECT-COMPUTER.  IBM-370.
+006700 INPUT-OUTPUT SECTION.
+006800 FILE-CONTROL.
+006900     SELECT FB-PARM-FILE ASSIGN TO "FBPARM"
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS FB-PARM-STATUS.
+007200
+007300     SELECT FB-OUT-FILE ASSIGN TO "FBOUT"
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS FB-OUT-STATUS.
+007600
+007700     SELECT FB-CKPT-FILE ASSIGN TO "FBCKPT"
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS FB-CKPT-STATUS.
+008000
+008100     SELECT FB-RULES-FILE ASSIGN TO "FBRULES"
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS FB-RULES-STATUS.
+008400
+008500     SELECT FB-CSV-FILE ASSIGN TO "FBCSV"
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS FB-CSV-STATUS.
+008800
+008900     SELECT FB-AUDIT-FILE ASSIGN TO "FBAUDIT"
+009000         ORGANIZATION IS LINE SEQUENTIAL
+009100         FILE STATUS IS FB-AUDIT-STATUS.
+009200
+009300     SELECT FB-OUT-WORK-FILE ASSIGN TO "FBOUTWK"
+009400         ORGANIZATION IS LINE SEQUENTIAL
+009500         FILE STATUS IS FB-OUTWK-STATUS.
+009600
+009700     SELECT FB-CSV-WORK-FILE ASSIGN TO "FBCSVWK"
+009800         ORGANIZATION IS LINE SEQUENTIAL
+009900         FILE STATUS IS FB-CSVWK-STATUS.
+010000
+010100 DATA DIVISION.
+010200 FILE SECTION.
+010300 FD  FB-PARM-FILE.
+010400 COPY FBPARM.
+010500
+010600 FD  FB-OUT-FILE.
+010700 COPY FBOUTREC.
+010800
+010900 FD  FB-CKPT-FILE.
+011000 COPY FBCKPT.
+011100
+011200 FD  FB-RULES-FILE.
+011300 COPY FBRULE.
+011400
+011500 FD  FB-CSV-FILE.
+011600 COPY FBCSVREC.
+011700
+011800 FD  FB-AUDIT-FILE.
+011900 COPY FBAUDIT.
+012000
+012100*****************************************************************
+012200*  RESTART WORK DATASETS - HOLD THE TRIMMED CONTENTS OF FBOUT   *
+012300*  AND FBCSV WHILE 1410-TRUNCATE-OUTPUTS CUTS THEM BACK TO THE  *
+012400*  LAST CHECKPOINTED ITERATION ON A RESTART.                    *
+012500*****************************************************************
+012600 FD  FB-OUT-WORK-FILE.
+012700 01  FB-OUTWK-RECORD.
+012800     05  FB-OUTWK-ITERATION      PIC 9(09).
+012900     05  FB-OUTWK-SEPARATOR      PIC X(01).
+013000     05  FB-OUTWK-LABEL          PIC X(80).
+013100     05  FILLER                  PIC X(10).
+013200
+013300 FD  FB-CSV-WORK-FILE.
+013400 01  FB-CSVWK-RECORD.
+013500     05  FB-CSVWK-ITERATION      PIC 9(09).
+013600     05  FB-CSVWK-COMMA-1        PIC X(01).
+013700     05  FB-CSVWK-LABEL          PIC X(80).
+013800     05  FILLER                  PIC X(10).
+013900
+014000 WORKING-STORAGE SECTION.
+014100*****************************************************************
+014200*  FILE STATUS FIELDS                                          *
+014300*****************************************************************
+014400 01  FB-FILE-STATUSES.
+014500     05  FB-PARM-STATUS          PIC X(02).
+014600     05  FB-OUT-STATUS           PIC X(02).
+014700     05  FB-CKPT-STATUS          PIC X(02).
+014800     05  FB-RULES-STATUS         PIC X(02).
+014900     05  FB-CSV-STATUS           PIC X(02).
+015000     05  FB-AUDIT-STATUS         PIC X(02).
+015100     05  FB-OUTWK-STATUS         PIC X(02).
+015200     05  FB-CSVWK-STATUS         PIC X(02).
+015300
+015400*****************************************************************
+015500*  SWITCHES                                                    *
+015600*****************************************************************
+015700 01  FB-SWITCHES.
+015800     05  FB-CKPT-FOUND-SW        PIC X(01)   VALUE "N".
+015900         88  FB-CKPT-FOUND                   VALUE "Y".
+016000     05  FB-EOF-RULES-SW         PIC X(01)   VALUE "N".
+016100         88  FB-EOF-RULES                    VALUE "Y".
+016200     05  FB-VALID-SW             PIC X(01)   VALUE "Y".
+016300         88  FB-PARMS-VALID                  VALUE "Y".
+016400         88  FB-PARMS-INVALID                VALUE "N".
+016500     05  FB-OUTPUTS-OPEN-SW      PIC X(01)   VALUE "N".
+016600         88  FB-OUTPUTS-OPEN                 VALUE "Y".
+016700     05  FB-EOF-TRUNC-SW         PIC X(01)   VALUE "N".
+016800         88  FB-EOF-TRUNC                    VALUE "Y".
+016900
+017000*****************************************************************
+017100*  DIVISOR / LABEL RULE TABLE - LOADED FROM FBRULES AT INIT    *
+017200*****************************************************************
+017300 01  FB-RULE-TABLE.
+017400     05  FB-RULE-ENTRY OCCURS 50 TIMES.
+017500         10  FB-TAB-DIVISOR      PIC 9(09)   COMP-3.
+017600         10  FB-TAB-LABEL        PIC X(15).
+017700
+017800*****************************************************************
+017900*  RUN-CONTROL AND LOOP WORKING FIELDS                         *
+018000*****************************************************************
+018100 77  FB-UPPER-BOUND       PIC 9(09) COMP-3 VALUE ZERO.
+018200 77  FB-CKPT-INTERVAL     PIC 9(09) COMP-3 VALUE ZERO.
+018300 77  FB-START-I           PIC 9(09) COMP-3 VALUE 1.
+018400 77  FB-I                 PIC 9(09) COMP-3 VALUE ZERO.
+018500 77  FB-Q                 PIC 9(09) COMP-3 VALUE ZERO.
+018600 77  FB-R                 PIC 9(09) COMP-3 VALUE ZERO.
+018700 77  FB-RULE-IDX          PIC 9(04) COMP   VALUE ZERO.
+018800 77  FB-RULE-COUNT        PIC 9(04) COMP   VALUE ZERO.
+018900 77  FB-MAX-RULES         PIC 9(04) COMP   VALUE 50.
+019000 77  FB-LABEL-WORK        PIC X(80).
+019100 77  FB-LABEL-PTR         PIC 9(04) COMP   VALUE 1.
+019200 77  FB-DISPLAY-NUM        PIC Z(08)9.
+019300 77  FB-MATCH-COUNT       PIC 9(04) COMP   VALUE ZERO.
+019400 77  FB-MATCH-POS         PIC 9(04) COMP   VALUE ZERO.
+019500 77  FB-COMMA-COUNT       PIC 9(04) COMP   VALUE ZERO.
+019600
+019700*****************************************************************
+019800*  END-OF-JOB CONTROL TOTALS                                   *
+019900*****************************************************************
+020000 77  FB-CNT-FIZZ          PIC 9(09) COMP-3 VALUE ZERO.
+020100 77  FB-CNT-BUZZ          PIC 9(09) COMP-3 VALUE ZERO.
+020200 77  FB-CNT-FIZZBUZZ      PIC 9(09) COMP-3 VALUE ZERO.
+020300 77  FB-CNT-OTHER         PIC 9(09) COMP-3 VALUE ZERO.
+020400 77  FB-CNT-NUMBER        PIC 9(09) COMP-3 VALUE ZERO.
+020500
+020600*****************************************************************
+020700*  AUDIT-TRAIL WORKING FIELDS                                  *
+020800*****************************************************************
+020900 77  FB-DIVISOR-LIST      PIC X(500).
+021000 77  FB-DIV-LIST-PTR      PIC 9(04) COMP   VALUE 1.
+021100 77  FB-DIV-EDIT          PIC 9(09).
+021200
+021300 PROCEDURE DIVISION.
+021400*****************************************************************
+021500*  0000-MAINLINE                                               *
+021600*****************************************************************
+021700 0000-MAINLINE.
+021800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+021900     PERFORM 1100-VALIDATE-PARMS THRU 1100-EXIT.
+022000     IF FB-PARMS-INVALID
+022100         GO TO 0000-EXIT
+022200     END-IF.
+022300     PERFORM 1400-OPEN-OUTPUTS THRU 1400-EXIT.
+022400     PERFORM 2000-PROCESS-RANGE THRU 2000-EXIT.
+022500     PERFORM 2300-CLEAR-CHECKPOINT THRU 2300-EXIT.
+022600     PERFORM 8000-SUMMARIZE THRU 8000-EXIT.
+022700     PERFORM 8500-WRITE-AUDIT THRU 8500-EXIT.
+022800 0000-EXIT.
+022900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+023000     STOP RUN.
+023100
+023200*****************************************************************
+023300*  1000-INITIALIZE - READ THE RUN-CONTROL PARAMETER RECORD.    *
+023400*****************************************************************
+023500 1000-INITIALIZE.
+023600     OPEN INPUT FB-PARM-FILE.
+023700     IF FB-PARM-STATUS NOT = "00"
+023800         DISPLAY "FIZZBUZZ: FBPARM NOT AVAILABLE (STATUS "
+023900             FB-PARM-STATUS "), USING DEFAULTS"
+024000         MOVE 100 TO FB-UPPER-BOUND
+024100         MOVE 10  TO FB-CKPT-INTERVAL
+024200     ELSE
+024300         READ FB-PARM-FILE
+024400             AT END
+024500                 DISPLAY "FIZZBUZZ: FBPARM IS EMPTY, USING "
+024600                     "DEFAULTS"
+024700                 MOVE 100 TO FB-UPPER-BOUND
+024800                 MOVE 10  TO FB-CKPT-INTERVAL
+024900             NOT AT END
+025000                 MOVE FB-PARM-UPPER-BOUND
+025100                     TO FB-UPPER-BOUND
+025200                 MOVE FB-PARM-CKPT-INTERVAL
+025300                     TO FB-CKPT-INTERVAL
+025400         END-READ
+025500         CLOSE FB-PARM-FILE
+025600     END-IF.
+025700     IF FB-CKPT-INTERVAL = ZERO
+025800         MOVE 10 TO FB-CKPT-INTERVAL
+025900     END-IF.
+026000
+026100     PERFORM 1200-LOAD-RULES THRU 1200-EXIT.
+026200     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT.
+026300     IF FB-CKPT-FOUND
+026400         COMPUTE FB-START-I = FB-CKPT-LAST-ITERATION + 1
+026500         DISPLAY "FIZZBUZZ: RESTARTING AT ITERATION "
+026600             FB-START-I
+026700     ELSE
+026800         MOVE 1 TO FB-START-I
+026900     END-IF.
+027000 1000-EXIT.
+027100     EXIT.
+027200
+027300*****************************************************************
+027400*  1100-VALIDATE-PARMS - REJECT A ZERO/NEGATIVE UPPER BOUND OR *
+027500*  A ZERO/NEGATIVE DIVISOR BEFORE THE MAIN LOOP EVER RUNS, SO A*
+027600*  BAD PARAMETER OR RULE ABENDS THE JOB UP FRONT INSTEAD OF    *
+027700*  PARTWAY THROUGH ON A DIVIDE BY ZERO.                        *
+027800*****************************************************************
+027900 1100-VALIDATE-PARMS.
+028000     SET FB-PARMS-VALID TO TRUE.
+028100     IF FB-UPPER-BOUND NOT GREATER THAN ZERO
+028200         DISPLAY "FIZZBUZZ: REJECTED - UPPER BOUND MUST BE "
+028300             "POSITIVE, GOT " FB-UPPER-BOUND
+028400         SET FB-PARMS-INVALID TO TRUE
+028500     END-IF.
+028600     IF FB-RULE-COUNT = ZERO
+028700         DISPLAY "FIZZBUZZ: REJECTED - NO DIVISOR RULES"
+028800             " LOADED FROM FBRULES"
+028900         SET FB-PARMS-INVALID TO TRUE
+029000     END-IF.
+029100     IF FB-PARMS-VALID
+029200         PERFORM 1150-VALIDATE-ONE-RULE THRU 1150-EXIT
+029300             VARYING FB-RULE-IDX FROM 1 BY 1
+029400             UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT
+029500     END-IF.
+029600 1100-EXIT.
+029700     EXIT.
+029800
+029900 1150-VALIDATE-ONE-RULE.
+030000     IF FB-TAB-DIVISOR (FB-RULE-IDX) NOT GREATER THAN ZERO
+030100         DISPLAY "FIZZBUZZ: REJECTED - RULE " FB-RULE-IDX
+030200             " HAS A ZERO OR NEGATIVE DIVISOR"
+030300         SET FB-PARMS-INVALID TO TRUE
+030400     END-IF.
+030500     MOVE ZERO TO FB-COMMA-COUNT.
+030600     INSPECT FB-TAB-LABEL (FB-RULE-IDX)
+030700         TALLYING FB-COMMA-COUNT FOR ALL ",".
+030800     IF FB-COMMA-COUNT GREATER THAN ZERO
+030900         DISPLAY "FIZZBUZZ: REJECTED - RULE " FB-RULE-IDX
+031000             " LABEL CONTAINS A COMMA"
+031100         SET FB-PARMS-INVALID TO TRUE
+031200     END-IF.
+031300 1150-EXIT.
+031400     EXIT.
+031500
+031600*****************************************************************
+031700*  1200-LOAD-RULES - READ THE DIVISOR/LABEL PAIRS FROM FBRULES *
+031800*  INTO FB-RULE-TABLE.  ADDING OR RETIRING A LABEL TIER IS A   *
+031900*  CHANGE TO THIS DATASET, NOT TO THIS PROGRAM.                *
+032000*****************************************************************
+032100 1200-LOAD-RULES.
+032200     MOVE ZERO TO FB-RULE-COUNT.
+032300     MOVE "N"  TO FB-EOF-RULES-SW.
+032400     OPEN INPUT FB-RULES-FILE.
+032500     IF FB-RULES-STATUS NOT = "00"
+032600         DISPLAY "FIZZBUZZ: FBRULES NOT AVAILABLE (STATUS "
+032700             FB-RULES-STATUS ")"
+032800     ELSE
+032900         READ FB-RULES-FILE
+033000             AT END MOVE "Y" TO FB-EOF-RULES-SW
+033100         END-READ
+033200         PERFORM 1210-LOAD-ONE-RULE THRU 1210-EXIT
+033300             UNTIL FB-EOF-RULES
+033400         CLOSE FB-RULES-FILE
+033500     END-IF.
+033600 1200-EXIT.
+033700     EXIT.
+033800
+033900 1210-LOAD-ONE-RULE.
+034000     IF FB-RULE-COUNT LESS THAN FB-MAX-RULES
+034100         ADD 1 TO FB-RULE-COUNT
+034200         MOVE FB-RULE-DIVISOR
+034300             TO FB-TAB-DIVISOR (FB-RULE-COUNT)
+034400         MOVE FB-RULE-LABEL
+034500             TO FB-TAB-LABEL (FB-RULE-COUNT)
+034600     ELSE
+034700         DISPLAY "FIZZBUZZ: FBRULES HAS MORE THAN "
+034800             FB-MAX-RULES
+034900             " ENTRIES - EXTRA RULES IGNORED"
+035000     END-IF.
+035100     READ FB-RULES-FILE
+035200         AT END MOVE "Y" TO FB-EOF-RULES-SW
+035300     END-READ.
+035400 1210-EXIT.
+035500     EXIT.
+035600
+035700*****************************************************************
+035800*  1300-READ-CHECKPOINT - PICK UP A CHECKPOINT LEFT BY A PRIOR *
+035900*  RUN, IF ANY, INCLUDING THE CONTROL TOTALS ACCUMULATED SO    *
+036000*  FAR, SO THE END-OF-JOB SUMMARY AND AUDIT RECORD STILL COVER *
+036100*  THE WHOLE JOB AFTER A RESTART.  A MISSING FBCKPT DATASET,    *
+036200*  OR ONE LEFT EMPTY BY A PRIOR RUN THAT COMPLETED THE FULL    *
+036300*  RANGE, SIMPLY MEANS THIS IS A FRESH RUN STARTING AT          *
+036400*  ITERATION 1.                                                 *
+036500*****************************************************************
+036600 1300-READ-CHECKPOINT.
+036700     OPEN INPUT FB-CKPT-FILE.
+036800     IF FB-CKPT-STATUS = "00"
+036900         READ FB-CKPT-FILE
+037000             AT END
+037100                 CONTINUE
+037200             NOT AT END
+037300                 MOVE "Y" TO FB-CKPT-FOUND-SW
+037400                 MOVE FB-CKPT-CNT-FIZZ     TO FB-CNT-FIZZ
+037500                 MOVE FB-CKPT-CNT-BUZZ     TO FB-CNT-BUZZ
+037600                 MOVE FB-CKPT-CNT-FIZZBUZZ TO FB-CNT-FIZZBUZZ
+037700                 MOVE FB-CKPT-CNT-OTHER    TO FB-CNT-OTHER
+037800                 MOVE FB-CKPT-CNT-NUMBER   TO FB-CNT-NUMBER
+037900         END-READ
+038000         CLOSE FB-CKPT-FILE
+038100     END-IF.
+038200 1300-EXIT.
+038300     EXIT.
+038400
+038500*****************************************************************
+038600*  1400-OPEN-OUTPUTS - START A FRESH REPORT DATASET FOR THIS   *
+038700*  RUN, OR - ON A RESTART - TRIM THE EXISTING ONE BACK TO THE  *
+038800*  LAST CHECKPOINTED ITERATION BEFORE RESUMING.                *
+038900*****************************************************************
+039000 1400-OPEN-OUTPUTS.
+039100     IF FB-CKPT-FOUND
+039200         PERFORM 1410-TRUNCATE-OUTPUTS THRU 1410-EXIT
+039300         OPEN EXTEND FB-OUT-FILE
+039400         OPEN EXTEND FB-CSV-FILE
+039500     ELSE
+039600         OPEN OUTPUT FB-OUT-FILE
+039700         OPEN OUTPUT FB-CSV-FILE
+039800     END-IF.
+039900     MOVE SPACES TO FB-OUT-RECORD.
+040000     MOVE SPACES TO FB-CSV-RECORD.
+040100     MOVE SPACE TO FB-OUT-SEPARATOR.
+040200     MOVE "," TO FB-CSV-COMMA-1.
+040300     MOVE "Y" TO FB-OUTPUTS-OPEN-SW.
+040400 1400-EXIT.
+040500     EXIT.
+040600
+040700*****************************************************************
+040800*  1410-TRUNCATE-OUTPUTS - A CHECKPOINT WAS FOUND, MEANING THE  *
+040900*  PRIOR RUN ABENDED PARTWAY THROUGH AN INTERVAL.  FBOUT/FBCSV  *
+041000*  MAY ALREADY HOLD ROWS FOR ITERATIONS PAST THE LAST CHECK-    *
+041100*  POINT (WRITTEN BEFORE THE ABEND BUT NEVER CHECKPOINTED).     *
+041200*  COPY EACH DATASET'S ROWS THROUGH THE CHECKPOINTED ITERATION  *
+041300*  INTO A WORK DATASET, THEN COPY THE WORK DATASET BACK OVER    *
+041400*  THE REAL ONE, SO THE RESTART'S OPEN EXTEND APPENDS FROM      *
+041500*  EXACTLY WHERE THE CHECKPOINT LEFT OFF - NOT FROM WHEREVER    *
+041600*  THE ABEND HAPPENED TO OCCUR.                                 *
+041700*****************************************************************
+041800 1410-TRUNCATE-OUTPUTS.
+041900     OPEN OUTPUT FB-OUT-WORK-FILE.
+042000     OPEN INPUT FB-OUT-FILE.
+042100     IF FB-OUT-STATUS = "00"
+042200         READ FB-OUT-FILE
+042300             AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+042400         END-READ
+042500         PERFORM 1411-COPY-ONE-OUT-ROW THRU 1411-EXIT
+042600             UNTIL FB-EOF-TRUNC
+042700         CLOSE FB-OUT-FILE
+042800     END-IF.
+042900     CLOSE FB-OUT-WORK-FILE.
+043000     MOVE "N" TO FB-EOF-TRUNC-SW.
+043100
+043200     OPEN OUTPUT FB-CSV-WORK-FILE.
+043300     OPEN INPUT FB-CSV-FILE.
+043400     IF FB-CSV-STATUS = "00"
+043500         READ FB-CSV-FILE
+043600             AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+043700         END-READ
+043800         PERFORM 1412-COPY-ONE-CSV-ROW THRU 1412-EXIT
+043900             UNTIL FB-EOF-TRUNC
+044000         CLOSE FB-CSV-FILE
+044100     END-IF.
+044200     CLOSE FB-CSV-WORK-FILE.
+044300     MOVE "N" TO FB-EOF-TRUNC-SW.
+044400
+044500     OPEN OUTPUT FB-OUT-FILE.
+044600     OPEN INPUT FB-OUT-WORK-FILE.
+044700     READ FB-OUT-WORK-FILE
+044800         AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+044900     END-READ.
+045000     PERFORM 1413-REWRITE-ONE-OUT-ROW THRU 1413-EXIT
+045100         UNTIL FB-EOF-TRUNC.
+045200     CLOSE FB-OUT-FILE.
+045300     CLOSE FB-OUT-WORK-FILE.
+045400     MOVE "N" TO FB-EOF-TRUNC-SW.
+045500
+045600     OPEN OUTPUT FB-CSV-FILE.
+045700     OPEN INPUT FB-CSV-WORK-FILE.
+045800     READ FB-CSV-WORK-FILE
+045900         AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+046000     END-READ.
+046100     PERFORM 1414-REWRITE-ONE-CSV-ROW THRU 1414-EXIT
+046200         UNTIL FB-EOF-TRUNC.
+046300     CLOSE FB-CSV-FILE.
+046400     CLOSE FB-CSV-WORK-FILE.
+046500     MOVE "N" TO FB-EOF-TRUNC-SW.
+046600 1410-EXIT.
+046700     EXIT.
+046800
+046900 1411-COPY-ONE-OUT-ROW.
+047000     IF FB-OUT-ITERATION NOT GREATER THAN FB-CKPT-LAST-ITERATION
+047100         MOVE FB-OUT-RECORD TO FB-OUTWK-RECORD
+047200         WRITE FB-OUTWK-RECORD
+047300     END-IF.
+047400     READ FB-OUT-FILE
+047500         AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+047600     END-READ.
+047700 1411-EXIT.
+047800     EXIT.
+047900
+048000 1412-COPY-ONE-CSV-ROW.
+048100     IF FB-CSV-ITERATION NOT GREATER THAN FB-CKPT-LAST-ITERATION
+048200         MOVE FB-CSV-RECORD TO FB-CSVWK-RECORD
+048300         WRITE FB-CSVWK-RECORD
+048400     END-IF.
+048500     READ FB-CSV-FILE
+048600         AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+048700     END-READ.
+048800 1412-EXIT.
+048900     EXIT.
+049000
+049100 1413-REWRITE-ONE-OUT-ROW.
+049200     MOVE FB-OUTWK-RECORD TO FB-OUT-RECORD.
+049300     WRITE FB-OUT-RECORD.
+049400     READ FB-OUT-WORK-FILE
+049500         AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+049600     END-READ.
+049700 1413-EXIT.
+049800     EXIT.
+049900
+050000 1414-REWRITE-ONE-CSV-ROW.
+050100     MOVE FB-CSVWK-RECORD TO FB-CSV-RECORD.
+050200     WRITE FB-CSV-RECORD.
+050300     READ FB-CSV-WORK-FILE
+050400         AT END MOVE "Y" TO FB-EOF-TRUNC-SW
+050500     END-READ.
+050600 1414-EXIT.
+050700     EXIT.
+050800
+050900*****************************************************************
+051000*  2000-PROCESS-RANGE - THE MAIN FIZZBUZZ LOOP.                *
+051100*****************************************************************
+051200 2000-PROCESS-RANGE.
+051300     PERFORM 2100-PROCESS-ONE THRU 2100-EXIT
+051400         VARYING FB-I FROM FB-START-I BY 1
+051500         UNTIL FB-I GREATER THAN FB-UPPER-BOUND.
+051600 2000-EXIT.
+051700     EXIT.
+051800
+051900*****************************************************************
+052000*  2100-PROCESS-ONE - CLASSIFIES EACH ITERATION FOR THE SUMMARY *
+052100*  AND AUDIT RECORD BY THE MATCHING RULE'S TABLE POSITION (SET  *
+052200*  IN 2110-APPLY-RULE), NOT BY THE LABEL TEXT ITSELF, SO         *
+052300*  RELABELING A RULE THROUGH FBRULMNT DOES NOT MISCLASSIFY IT.  *
+052400*****************************************************************
+052500 2100-PROCESS-ONE.
+052600     MOVE FB-I TO FB-OUT-ITERATION FB-CSV-ITERATION.
+052700     MOVE SPACES TO FB-LABEL-WORK.
+052800     MOVE 1 TO FB-LABEL-PTR.
+052900     MOVE ZERO TO FB-MATCH-COUNT.
+053000     MOVE ZERO TO FB-MATCH-POS.
+053100     PERFORM 2110-APPLY-RULE THRU 2110-EXIT
+053200         VARYING FB-RULE-IDX FROM 1 BY 1
+053300         UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT.
+053400
+053500     IF FB-LABEL-WORK = SPACES
+053600         ADD 1 TO FB-CNT-NUMBER
+053700         MOVE FB-I TO FB-DISPLAY-NUM
+053800         DISPLAY FB-DISPLAY-NUM
+053900         MOVE FB-DISPLAY-NUM TO FB-OUT-LABEL FB-CSV-LABEL
+054000     ELSE
+054100         DISPLAY FB-LABEL-WORK
+054200         MOVE FB-LABEL-WORK TO FB-OUT-LABEL FB-CSV-LABEL
+054300         EVALUATE TRUE
+054400             WHEN FB-MATCH-COUNT GREATER THAN 1
+054500                 ADD 1 TO FB-CNT-FIZZBUZZ
+054600             WHEN FB-MATCH-POS = 1
+054700                 ADD 1 TO FB-CNT-FIZZ
+054800             WHEN FB-MATCH-POS = 2
+054900                 ADD 1 TO FB-CNT-BUZZ
+055000             WHEN OTHER
+055100                 ADD 1 TO FB-CNT-OTHER
+055200         END-EVALUATE
+055300     END-IF.
+055400     WRITE FB-OUT-RECORD.
+055500     WRITE FB-CSV-RECORD.
+055600
+055700     DIVIDE FB-I BY FB-CKPT-INTERVAL
+055800         GIVING FB-Q REMAINDER FB-R.
+055900     IF FB-R = ZERO
+056000         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+056100     END-IF.
+056200 2100-EXIT.
+056300     EXIT.
+056400
+056500 2110-APPLY-RULE.
+056600     DIVIDE FB-I BY FB-TAB-DIVISOR (FB-RULE-IDX)
+056700         GIVING FB-Q REMAINDER FB-R.
+056800     IF FB-R = ZERO
+056900         ADD 1 TO FB-MATCH-COUNT
+057000         MOVE FB-RULE-IDX TO FB-MATCH-POS
+057100         STRING FB-TAB-LABEL (FB-RULE-IDX)
+057200             DELIMITED BY SPACE
+057300             INTO FB-LABEL-WORK
+057400             WITH POINTER FB-LABEL-PTR
+057500             ON OVERFLOW
+057600                 DISPLAY "FIZZBUZZ: WARNING - LABEL FOR "
+057700                     "ITERATION " FB-I " TRUNCATED, TOO MANY "
+057800                     "RULES MATCHED"
+057900         END-STRING
+058000     END-IF.
+058100 2110-EXIT.
+058200     EXIT.
+058300
+058400*****************************************************************
+058500*  2200-WRITE-CHECKPOINT - OVERWRITE THE FBCKPT DATASET WITH   *
+058600*  THE CURRENT ITERATION AND CONTROL TOTALS SO A RESTART PICKS *
+058700*  UP FROM HERE WITHOUT LOSING THE RUNNING COUNTS.              *
+058800*****************************************************************
+058900 2200-WRITE-CHECKPOINT.
+059000     MOVE SPACES TO FB-CKPT-RECORD.
+059100     MOVE FB-I            TO FB-CKPT-LAST-ITERATION.
+059200     MOVE FB-CNT-FIZZ     TO FB-CKPT-CNT-FIZZ.
+059300     MOVE FB-CNT-BUZZ     TO FB-CKPT-CNT-BUZZ.
+059400     MOVE FB-CNT-FIZZBUZZ TO FB-CKPT-CNT-FIZZBUZZ.
+059500     MOVE FB-CNT-OTHER    TO FB-CKPT-CNT-OTHER.
+059600     MOVE FB-CNT-NUMBER   TO FB-CKPT-CNT-NUMBER.
+059700     OPEN OUTPUT FB-CKPT-FILE.
+059800     WRITE FB-CKPT-RECORD.
+059900     CLOSE FB-CKPT-FILE.
+060000 2200-EXIT.
+060100     EXIT.
+060200
+060300*****************************************************************
+060400*  2300-CLEAR-CHECKPOINT - THE FULL RANGE HAS BEEN PROCESSED,   *
+060500*  SO TRUNCATE FBCKPT BACK TO EMPTY.  THIS IS WHAT TELLS THE    *
+060600*  NEXT RUN'S 1300-READ-CHECKPOINT THAT THERE IS NO RESTART TO  *
+060700*  PICK UP - WITHOUT IT, A COMPLETED JOB'S CHECKPOINT WOULD BE  *
+060800*  MISTAKEN FOR AN INTERRUPTED ONE ON THE VERY NEXT RUN.        *
+060900*****************************************************************
+061000 2300-CLEAR-CHECKPOINT.
+061100     OPEN OUTPUT FB-CKPT-FILE.
+061200     CLOSE FB-CKPT-FILE.
+061300 2300-EXIT.
+061400     EXIT.
+061500
+061600*****************************************************************
+061700*  8000-SUMMARIZE - END-OF-JOB CONTROL TOTALS.  FIZZ/BUZZ ARE   *
+061800*  THE FIRST AND SECOND RULE TABLE POSITIONS RESPECTIVELY,      *
+061900*  WHATEVER LABEL THEY CURRENTLY CARRY.                          *
+062000*****************************************************************
+062100 8000-SUMMARIZE.
+062200     DISPLAY "----------------------------------------".
+062300     DISPLAY "FIZZBUZZ RUN SUMMARY".
+062400     DISPLAY "  FIZZ RECORDS.......... " FB-CNT-FIZZ.
+062500     DISPLAY "  BUZZ RECORDS.......... " FB-CNT-BUZZ.
+062600     DISPLAY "  FIZZBUZZ RECORDS...... " FB-CNT-FIZZBUZZ.
+062700     DISPLAY "  OTHER LABEL RECORDS... " FB-CNT-OTHER.
+062800     DISPLAY "  PLAIN NUMBER RECORDS.. " FB-CNT-NUMBER.
+062900     DISPLAY "----------------------------------------".
+063000 8000-EXIT.
+063100     EXIT.
+063200
+063300*****************************************************************
+063400*  8400-BUILD-DIVISOR-LIST - BUILD A FIXED-WIDTH, COMMA-       *
+063500*  SEPARATED LIST OF THE DIVISORS USED THIS RUN, FOR THE AUDIT *
+063600*  RECORD.                                                     *
+063700*****************************************************************
+063800 8400-BUILD-DIVISOR-LIST.
+063900     MOVE SPACES TO FB-DIVISOR-LIST.
+064000     MOVE 1 TO FB-DIV-LIST-PTR.
+064100     PERFORM 8410-APPEND-DIVISOR THRU 8410-EXIT
+064200         VARYING FB-RULE-IDX FROM 1 BY 1
+064300         UNTIL FB-RULE-IDX GREATER THAN FB-RULE-COUNT.
+064400 8400-EXIT.
+064500     EXIT.
+064600
+064700 8410-APPEND-DIVISOR.
+064800     IF FB-RULE-IDX GREATER THAN 1
+064900         STRING "," DELIMITED BY SIZE
+065000             INTO FB-DIVISOR-LIST
+065100             WITH POINTER FB-DIV-LIST-PTR
+065200     END-IF.
+065300     MOVE FB-TAB-DIVISOR (FB-RULE-IDX) TO FB-DIV-EDIT.
+065400     STRING FB-DIV-EDIT DELIMITED BY SIZE
+065500         INTO FB-DIVISOR-LIST
+065600         WITH POINTER FB-DIV-LIST-PTR.
+065700 8410-EXIT.
+065800     EXIT.
+065900
+066000*****************************************************************
+066100*  8500-WRITE-AUDIT - APPEND ONE AUDIT RECORD TO FBAUDIT FOR   *
+066200*  THIS RUN: WHEN IT RAN, WHAT PARAMETERS AND RULES WERE USED, *
+066300*  AND THE END-OF-JOB CONTROL TOTALS.                          *
+066400*****************************************************************
+066500 8500-WRITE-AUDIT.
+066600     MOVE SPACES TO FB-AUDIT-RECORD.
+066700     PERFORM 8400-BUILD-DIVISOR-LIST THRU 8400-EXIT.
+066800     ACCEPT FB-AUD-RUN-DATE FROM DATE YYYYMMDD.
+066900     ACCEPT FB-AUD-RUN-TIME FROM TIME.
+067000     MOVE FB-UPPER-BOUND  TO FB-AUD-UPPER-BOUND.
+067100     MOVE FB-RULE-COUNT   TO FB-AUD-RULE-COUNT.
+067200     MOVE FB-DIVISOR-LIST TO FB-AUD-DIVISOR-LIST.
+067300     MOVE FB-CNT-FIZZ     TO FB-AUD-CNT-FIZZ.
+067400     MOVE FB-CNT-BUZZ     TO FB-AUD-CNT-BUZZ.
+067500     MOVE FB-CNT-FIZZBUZZ TO FB-AUD-CNT-FIZZBUZZ.
+067600     MOVE FB-CNT-OTHER    TO FB-AUD-CNT-OTHER.
+067700     MOVE FB-CNT-NUMBER   TO FB-AUD-CNT-NUMBER.
+067800
+067900     OPEN EXTEND FB-AUDIT-FILE.
+068000     IF FB-AUDIT-STATUS NOT = "00"
+068100         CLOSE FB-AUDIT-FILE
+068200         OPEN OUTPUT FB-AUDIT-FILE
+068300     END-IF.
+068400     WRITE FB-AUDIT-RECORD.
+068500     CLOSE FB-AUDIT-FILE.
+068600 8500-EXIT.
+068700     EXIT.
+068800
+068900*****************************************************************
+069000*  9000-TERMINATE - CLOSE ANY DATASETS STILL OPEN.             *
+069100*****************************************************************
+069200 9000-TERMINATE.
+069300     IF FB-OUTPUTS-OPEN
+069400         CLOSE FB-OUT-FILE
+069500         CLOSE FB-CSV-FILE
+069600     END-IF.
+069700 9000-EXIT.
+069800     EXIT.
